@@ -1,8 +1,754 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. REWRSTMT.
- PROCEDURE DIVISION.
-    SEARCH ALL SOMEDATA1
-       VARYING SOMEDATA2
-       AT END DISPLAY 'at end'
-       WHEN SOMECOND1 NEXT SENTENCE
-       WHEN SOMECOND2 DISPLAY 'some cond2'.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    REWRSTMT.
+000120 AUTHOR.        J P LARKSPUR.
+000130 INSTALLATION.  REFERENCE DATA SERVICES.
+000140 DATE-WRITTEN.  2008-03-11.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*-----------------------------------------------------------
+000190* 2008-03-11  JPL  INITIAL VERSION - SOMEDATA1 SEARCH LOGIC.
+000200* 2026-08-08  JPL  SOMEDATA1 NO LONGER COMPILED INTO THE
+000210*                  PROGRAM.  TABLE IS NOW LOADED AT RUN TIME
+000220*                  FROM THE SOM1-MASTER INDEXED FILE SO
+000230*                  OPERATIONS CAN MAINTAIN REFERENCE CODES
+000240*                  WITHOUT A RECOMPILE (SEE REWRMNT).
+000250* 2026-08-08  JPL  WHEN SOMECOND2 NOW WRITES A SUSPENSE-FILE
+000260*                  EXCEPTION RECORD FOR THE MANUAL-REVIEW
+000270*                  QUEUE INSTEAD OF JUST DISPLAYING TO SYSOUT.
+000280* 2026-08-08  JPL  ADDED MATCH/NO-MATCH COUNTERS AND AN
+000290*                  END-OF-JOB RECONCILIATION REPORT (REWRRPT).
+000300* 2026-08-08  JPL  CONVERTED TO A CALLABLE SUBPROGRAM (SEE
+000310*                  REWRDRV) SO IT CAN BE DRIVEN FROM A
+000320*                  TRANSACTION FILE INSTEAD OF RUNNING ONCE
+000330*                  STANDALONE.  SOMEDATA1 IS STILL LOADED
+000340*                  ONLY ON THE FIRST CALL OF A RUN.
+000350* 2026-08-08  JPL  AT END (NOT FOUND) NOW WRITES A REJECT-FILE
+000360*                  RECORD WITH A REASON CODE AND RUN DATE
+000370*                  INSTEAD OF JUST DISPLAYING TO SYSOUT.
+000375* 2026-08-08  JPL  ADDED A SEQUENCE CHECK ON SOMEDATA1 RIGHT
+000376*                  AFTER THE TABLE LOADS.  SEARCH ALL IS A
+000377*                  BINARY SEARCH AND SILENTLY RETURNS WRONG
+000378*                  ANSWERS IF SOM1-MASTER IS EVER OUT OF KEY
+000379*                  SEQUENCE, SO THE RUN NOW ABENDS INSTEAD.
+000381* 2026-08-08  JPL  ADDED LK-SEARCH-MODE SO THE CALLER CAN ASK
+000382*                  FOR AN EXACT-KEY SEARCH (THE ORIGINAL
+000383*                  BEHAVIOR) OR A PARTIAL/RANGE SEARCH ON THE
+000384*                  LEADING SIX BYTES OF THE CODE.
+000385* 2026-08-08  JPL  ADDED CHECKPOINT/RESTART SUPPORT TO THE
+000386*                  SOMEDATA1 LOAD PHASE (SEE 1050/1150 BELOW).
+000387*                  A CHECKPOINT RECORD IS WRITTEN FOR EVERY
+000388*                  ENTRY LOADED SO A RESTARTED RUN CAN CONFIRM
+000389*                  WHERE THE PRIOR ATTEMPT STOPPED.
+000391* 2026-08-08  JPL  SOMEDATA1-FLAG REPLACED BY A VARIABLE-LENGTH
+000392*                  CONDITION-FLAG ARRAY (SEE SOM1TBL) SO A
+000393*                  REFERENCE CODE CAN CARRY MORE THAN TWO
+000394*                  CONDITION FLAGS.  2030 NOW LOOPS OVER A
+000395*                  MATCHED ENTRY'S ACTIVE FLAGS INSTEAD OF
+000396*                  TESTING A SINGLE FLAG BYTE.
+000397* 2026-08-08  JPL  ADDED AN AUDIT TRAIL (AUDIT-FILE).  EVERY
+000398*                  SOMEDATA1 SEARCH, UNDER EITHER SEARCH MODE,
+000399*                  NOW WRITES ONE AUDIT RECORD REGARDLESS OF
+000401*                  OUTCOME.
+000402* 2026-08-08  JPL  1050/1060/1150 REWORKED SO A RESTART ACTUALLY
+000403*                  SKIPS WORK ALREADY DONE INSTEAD OF ONLY
+000404*                  REPORTING HOW FAR THE PRIOR RUN GOT.  THE
+000405*                  CHECKPOINT FILE NOW CARRIES EACH SOMEDATA1
+000406*                  ENTRY'S OWN DATA, NOT JUST ITS POSITION, SO A
+000407*                  RESTART CAN REPLAY IT STRAIGHT INTO THE TABLE
+000408*                  AND THEN START SOM1-MASTER PAST THE LAST
+000409*                  CHECKPOINTED KEY.  DROPPED THE I-O-CONTROL
+000410*                  RERUN CLAUSE - IT NEVER DROVE ANYTHING AND
+000411*                  THIS PARAGRAPH-LEVEL CHECKPOINTING IS NOW THE
+000412*                  REAL MECHANISM.  1100 ALSO NOW ABENDS CLEANLY
+000413*                  INSTEAD OF OVERRUNNING SOMEDATA1-TABLE OR THE
+000414*                  TEN-FLAG MAXIMUM IF SOM1-MASTER EVER HOLDS
+000415*                  MORE ENTRIES OR FLAGS THAN THE TABLE ALLOWS.
+000417* 2026-08-08  JPL  AN ACTIVE FLAG CODE OTHER THAN SOMECOND1/
+000419*                  SOMECOND2 NOW SETS LK-RESULT-OTHER, AND A
+000421*                  MATCHED ENTRY WITH NO ACTIVE FLAGS AT ALL IS
+000423*                  NOW CLASSIFIED AND COUNTED INSTEAD OF LEAVING
+000425*                  LK-RESULT-CODE HOLDING WHATEVER THE PREVIOUS
+000427*                  CALL LEFT IN IT.
+000429* 2026-08-08  JPL  2030/2032 NO LONGER CLASSIFY A MATCHED ENTRY
+000431*                  ONCE PER ACTIVE FLAG.  AN ENTRY WITH MORE THAN
+000433*                  ONE FLAG WAS INCREMENTING A RECONCILIATION
+000435*                  COUNTER AND PRODUCING AN AUDIT RECORD PER FLAG,
+000437*                  SO THE COUNTS NO LONGER TIED TO THE TRANSACTION
+000439*                  VOLUME AND THE AUDIT TRAIL ONLY REFLECTED THE
+000441*                  LAST FLAG PROCESSED.  2032 NOW ONLY SETS
+000443*                  WS-FOUND-COND1/WS-FOUND-COND2 AND WRITES ANY
+000445*                  SUSPENSE RECORDS; 2030 CLASSIFIES THE WHOLE
+000447*                  SEARCH EXACTLY ONCE FROM THOSE SWITCHES (COND2
+000449*                  TAKES PRIORITY OVER COND1 OVER OTHER) SO EXACTLY
+000451*                  ONE COUNTER INCREMENT AND ONE AUDIT RECORD RESULT
+000453*                  PER SEARCH REGARDLESS OF HOW MANY FLAGS THE
+000455*                  MATCHED ENTRY CARRIES.
+000457* 2026-08-08  JPL  1060-READ-CHECKPOINT-RECORD NOW GUARDS
+000459*                  SOMEDATA1-ENTRY-COUNT AGAINST SOMEDATA1-MAX-
+000461*                  ENTRIES AND CHK-COND-COUNT AGAINST TEN, THE SAME
+000463*                  TWO CHECKS 1100-LOAD-SOMEDATA1-TABLE ALREADY
+000465*                  MAKES ON THE NON-RESTART PATH, SO A STALE OR
+000467*                  CORRUPTED CHECKPOINT-FILE CANNOT OVERRUN THE
+000469*                  TABLE ON A RESTART EITHER.
+000471* 2026-08-08  JPL  1000-INITIALIZE NOW TESTS EACH FILE'S OPEN
+000473*                  STATUS (AND DISPLAYS THAT FILE'S OWN STATUS)
+000475*                  SEPARATELY INSTEAD OF ORing ALL FIVE TOGETHER AND
+000477*                  ALWAYS DISPLAYING WS-SOM1-STATUS, WHICH REPORTED
+000479*                  '00' EVEN WHEN A DIFFERENT FILE WAS THE ONE THAT
+000481*                  FAILED TO OPEN.
+000483*-----------------------------------------------------------
+000485 ENVIRONMENT DIVISION.
+000487 INPUT-OUTPUT SECTION.
+000489 FILE-CONTROL.
+000491     SELECT SOM1-MASTER ASSIGN TO SOM1MSTR
+000493         ORGANIZATION IS INDEXED
+000495         ACCESS MODE IS DYNAMIC
+000497         RECORD KEY IS SOM1-MST-CODE
+000499         FILE STATUS IS WS-SOM1-STATUS.
+000501     SELECT SUSPENSE-FILE ASSIGN TO SUSPFILE
+000503         ORGANIZATION IS LINE SEQUENTIAL
+000505         FILE STATUS IS WS-SUSP-STATUS.
+000507     SELECT REWR-RPT-FILE ASSIGN TO REWRRPT
+000509         ORGANIZATION IS LINE SEQUENTIAL
+000511         FILE STATUS IS WS-RPT-STATUS.
+000513     SELECT REJECT-FILE ASSIGN TO REJFILE
+000515         ORGANIZATION IS LINE SEQUENTIAL
+000517         FILE STATUS IS WS-REJ-STATUS.
+000519     SELECT CHECKPOINT-FILE ASSIGN TO CHKFILE
+000521         ORGANIZATION IS LINE SEQUENTIAL
+000523         FILE STATUS IS WS-CHK-STATUS.
+000525     SELECT AUDIT-FILE ASSIGN TO AUDFILE
+000527         ORGANIZATION IS LINE SEQUENTIAL
+000529         FILE STATUS IS WS-AUD-STATUS.
+000531 DATA DIVISION.
+000533 FILE SECTION.
+000580 FD  SOM1-MASTER
+000590     RECORD CONTAINS 80 CHARACTERS
+000600     LABEL RECORDS ARE STANDARD.
+000610 COPY SOM1REC.
+000620 FD  SUSPENSE-FILE
+000630     RECORD CONTAINS 80 CHARACTERS
+000640     LABEL RECORDS ARE STANDARD.
+000650 COPY SUSPREC.
+000660 FD  REWR-RPT-FILE
+000670     RECORD CONTAINS 80 CHARACTERS
+000680     LABEL RECORDS ARE STANDARD.
+000690 COPY RPTREC.
+000700 FD  REJECT-FILE
+000710     RECORD CONTAINS 80 CHARACTERS
+000720     LABEL RECORDS ARE STANDARD.
+000730 COPY REJREC.
+000732 FD  CHECKPOINT-FILE
+000734     RECORD CONTAINS 80 CHARACTERS
+000736     LABEL RECORDS ARE STANDARD.
+000738 COPY CHKREC.
+000740 FD  AUDIT-FILE
+000742     RECORD CONTAINS 80 CHARACTERS
+000744     LABEL RECORDS ARE STANDARD.
+000746 COPY AUDREC.
+000748 WORKING-STORAGE SECTION.
+000750*-----------------------------------------------------------
+000760* SOMEDATA1 SEARCH TABLE - LOADED FROM SOM1-MASTER AT 1000-
+000770* INITIALIZE TIME.  SEE SOM1TBL FOR THE TABLE LAYOUT.
+000780*-----------------------------------------------------------
+000790 COPY SOM1TBL.
+000800*-----------------------------------------------------------
+000810* SWITCHES AND COUNTERS
+000820*-----------------------------------------------------------
+000830 01  WS-SOM1-STATUS              PIC X(02).
+000840     88  WS-SOM1-OK                  VALUE '00'.
+000850     88  WS-SOM1-EOF                 VALUE '10'.
+000860 01  WS-SUSP-STATUS              PIC X(02).
+000870     88  WS-SUSP-OK                  VALUE '00'.
+000880 01  WS-RPT-STATUS               PIC X(02).
+000890     88  WS-RPT-OK                   VALUE '00'.
+000895 01  WS-REJ-STATUS               PIC X(02).
+000897     88  WS-REJ-OK                   VALUE '00'.
+000900 01  WS-CHK-STATUS               PIC X(02).
+000903     88  WS-CHK-OK                   VALUE '00'.
+000906     88  WS-CHK-EOF                  VALUE '10'.
+000909     88  WS-CHK-NOTFOUND             VALUE '35'.
+000912 01  WS-RESTART-FOUND-SW         PIC X(01) VALUE 'N'.
+000915     88  WS-RESTART-FOUND            VALUE 'Y'.
+000918 01  WS-RESTART-LAST-CODE        PIC X(08) VALUE LOW-VALUES.
+000921 01  WS-SEARCH-KEY               PIC X(08).
+000924 01  WS-RECONCILIATION-COUNTERS.
+000927     05  WS-MATCH-COND1-COUNT    PIC 9(07) COMP VALUE ZERO.
+000930     05  WS-MATCH-COND2-COUNT    PIC 9(07) COMP VALUE ZERO.
+000933     05  WS-MATCH-OTHER-COUNT    PIC 9(07) COMP VALUE ZERO.
+000936     05  WS-NOTFOUND-COUNT       PIC 9(07) COMP VALUE ZERO.
+000939 01  WS-INITIALIZED-SW           PIC X(01) VALUE 'N'.
+000942     88  WS-INITIALIZED              VALUE 'Y'.
+000945 01  WS-SEQUENCE-CHECK-INDEX     PIC 9(04) COMP VALUE ZERO.
+000948 01  WS-PREVIOUS-CODE            PIC X(08) VALUE LOW-VALUES.
+000951 01  WS-PARTIAL-FOUND-SW         PIC X(01) VALUE 'N'.
+000954     88  WS-PARTIAL-FOUND            VALUE 'Y'.
+000957     88  WS-PARTIAL-NOT-FOUND        VALUE 'N'.
+000958 01  WS-FLAG-INDEX               PIC 9(02) COMP VALUE ZERO.
+000959 01  WS-FOUND-COND1-SW           PIC X(01) VALUE 'N'.
+000960     88  WS-FOUND-COND1              VALUE 'Y'.
+000961 01  WS-FOUND-COND2-SW           PIC X(01) VALUE 'N'.
+000962     88  WS-FOUND-COND2              VALUE 'Y'.
+000963 01  WS-AUD-STATUS               PIC X(02).
+000966     88  WS-AUD-OK                   VALUE '00'.
+000969 01  WS-AUD-JOB-ID               PIC X(08).
+000972 LINKAGE SECTION.
+000980 01  LK-REWRSTMT-FUNCTION        PIC X(01).
+000990     88  LK-FUNCTION-SEARCH          VALUE 'S'.
+001000     88  LK-FUNCTION-TERMINATE       VALUE 'T'.
+001010 01  LK-SEARCH-KEY               PIC X(08).
+001015 01  LK-SEARCH-MODE              PIC X(01).
+001016     88  LK-MODE-EXACT               VALUE 'E'.
+001017     88  LK-MODE-PARTIAL             VALUE 'P'.
+001020 01  LK-RESULT-CODE              PIC X(02).
+001030     88  LK-RESULT-COND1             VALUE 'C1'.
+001040     88  LK-RESULT-COND2             VALUE 'C2'.
+001045     88  LK-RESULT-OTHER             VALUE 'OT'.
+001050     88  LK-RESULT-NOTFOUND          VALUE 'NF'.
+001060 PROCEDURE DIVISION USING LK-REWRSTMT-FUNCTION
+001070                         LK-SEARCH-KEY
+001075                         LK-SEARCH-MODE
+001080                         LK-RESULT-CODE.
+001090*-----------------------------------------------------------
+001100* 0000-MAINLINE - OVERALL FLOW OF CONTROL.  SOMEDATA1 IS
+001110*     LOADED ONLY ON THE FIRST CALL OF THE RUN; SUBSEQUENT
+001120*     CALLS GO STRAIGHT TO THE SEARCH.  THE CALLER DRIVES
+001130*     END-OF-JOB BY CALLING ONCE MORE WITH THE TERMINATE
+001140*     FUNCTION CODE.
+001150*-----------------------------------------------------------
+001160 0000-MAINLINE.
+001170     IF NOT WS-INITIALIZED
+001180         PERFORM 1000-INITIALIZE
+001190             THRU 1000-INITIALIZE-EXIT
+001200         SET WS-INITIALIZED TO TRUE
+001210     END-IF.
+001220     EVALUATE TRUE
+001230         WHEN LK-FUNCTION-TERMINATE
+001240             PERFORM 9000-TERMINATE
+001250                 THRU 9000-TERMINATE-EXIT
+001260         WHEN OTHER
+001270             MOVE LK-SEARCH-KEY TO WS-SEARCH-KEY
+001280             PERFORM 2000-SEARCH-SOMEDATA1
+001290                 THRU 2000-SEARCH-SOMEDATA1-EXIT
+001300     END-EVALUATE.
+001310     GOBACK.
+001320*-----------------------------------------------------------
+001330* 1000-INITIALIZE - OPEN SOM1-MASTER AND LOAD SOMEDATA1.  ALSO
+001331*     PICKS UP THE JOBID ENVIRONMENT VARIABLE (SET BY THE
+001332*     SUBMITTING JOB STEP) SO IT CAN BE STAMPED ON EVERY AUDIT
+001333*     RECORD.
+001340*-----------------------------------------------------------
+001350 1000-INITIALIZE.
+001360     OPEN INPUT SOM1-MASTER.
+001370     OPEN OUTPUT SUSPENSE-FILE.
+001380     OPEN OUTPUT REWR-RPT-FILE.
+001385     OPEN OUTPUT REJECT-FILE.
+001387     OPEN OUTPUT AUDIT-FILE.
+001388     IF NOT WS-SOM1-OK
+001389         DISPLAY 'REWRSTMT - FILE OPEN FAILED - SOM1-MASTER '
+001390             'STATUS ' WS-SOM1-STATUS
+001391         MOVE 16 TO RETURN-CODE
+001392         GOBACK
+001393     END-IF.
+001394     IF NOT WS-SUSP-OK
+001395         DISPLAY 'REWRSTMT - FILE OPEN FAILED - SUSPENSE-FILE '
+001396             'STATUS ' WS-SUSP-STATUS
+001397         MOVE 16 TO RETURN-CODE
+001398         GOBACK
+001399     END-IF.
+001400     IF NOT WS-RPT-OK
+001401         DISPLAY 'REWRSTMT - FILE OPEN FAILED - REWR-RPT-FILE '
+001402             'STATUS ' WS-RPT-STATUS
+001403         MOVE 16 TO RETURN-CODE
+001404         GOBACK
+001405     END-IF.
+001406     IF NOT WS-REJ-OK
+001407         DISPLAY 'REWRSTMT - FILE OPEN FAILED - REJECT-FILE '
+001408             'STATUS ' WS-REJ-STATUS
+001409         MOVE 16 TO RETURN-CODE
+001410         GOBACK
+001411     END-IF.
+001412     IF NOT WS-AUD-OK
+001413         DISPLAY 'REWRSTMT - FILE OPEN FAILED - AUDIT-FILE '
+001414             'STATUS ' WS-AUD-STATUS
+001415         MOVE 16 TO RETURN-CODE
+001416         GOBACK
+001417     END-IF.
+001442     DISPLAY 'JOBID' UPON ENVIRONMENT-NAME.
+001443     ACCEPT WS-AUD-JOB-ID FROM ENVIRONMENT-VALUE.
+001445     PERFORM 1050-CHECK-FOR-RESTART
+001446         THRU 1050-CHECK-FOR-RESTART-EXIT.
+001450     PERFORM 1100-LOAD-SOMEDATA1-TABLE
+001460         THRU 1100-LOAD-SOMEDATA1-TABLE-EXIT
+001470         UNTIL WS-SOM1-EOF.
+001476     PERFORM 1200-VALIDATE-SOMEDATA1-SEQUENCE
+001477         THRU 1200-VALIDATE-SOMEDATA1-SEQUENCE-EXIT.
+001480 1000-INITIALIZE-EXIT.
+001490     EXIT.
+001492*-----------------------------------------------------------
+001494* 1050-CHECK-FOR-RESTART - LOOK FOR A CHECKPOINT LEFT BEHIND
+001496*     BY A PRIOR, INCOMPLETE RUN.  WHEN ONE IS FOUND, ITS
+001498*     RECORDS ARE REPLAYED STRAIGHT INTO SOMEDATA1-TABLE (SEE
+001500*     1060/1065) AND SOM1-MASTER IS POSITIONED PAST THE LAST
+001502*     CHECKPOINTED KEY (SEE 1070) SO THE LOAD PHASE PICKS UP
+001504*     WHERE THE PRIOR RUN LEFT OFF INSTEAD OF STARTING OVER.
+001506*     THE CHECKPOINT FILE IS THEN REOPENED FOR EXTEND SO THIS
+001508*     RUN'S CHECKPOINTS ARE APPENDED TO THE SAME HISTORY.
+001510*-----------------------------------------------------------
+001512 1050-CHECK-FOR-RESTART.
+001514     OPEN INPUT CHECKPOINT-FILE.
+001516     IF WS-CHK-NOTFOUND
+001518         DISPLAY 'REWRSTMT - NO PRIOR CHECKPOINT - STARTING '
+001520             'SOMEDATA1 LOAD FROM THE BEGINNING'
+001522     ELSE
+001524         PERFORM 1060-READ-CHECKPOINT-RECORD
+001526             THRU 1060-READ-CHECKPOINT-RECORD-EXIT
+001528             UNTIL WS-CHK-EOF
+001530         CLOSE CHECKPOINT-FILE
+001532         IF WS-RESTART-FOUND
+001534             DISPLAY 'REWRSTMT - RESTARTING - PRIOR RUN '
+001536                 'LOADED ' SOMEDATA1-ENTRY-COUNT ' ENTRIES '
+001538                 'THROUGH KEY ' WS-RESTART-LAST-CODE
+001540             PERFORM 1070-POSITION-SOM1-MASTER
+001542                 THRU 1070-POSITION-SOM1-MASTER-EXIT
+001544         END-IF
+001546     END-IF.
+001548     IF WS-RESTART-FOUND
+001550         OPEN EXTEND CHECKPOINT-FILE
+001552     ELSE
+001554         OPEN OUTPUT CHECKPOINT-FILE
+001556     END-IF.
+001558     IF NOT WS-CHK-OK
+001560         DISPLAY 'REWRSTMT - CHECKPOINT-FILE OPEN FAILED - '
+001562             'STATUS ' WS-CHK-STATUS
+001564         MOVE 16 TO RETURN-CODE
+001566         GOBACK
+001568     END-IF.
+001570 1050-CHECK-FOR-RESTART-EXIT.
+001572     EXIT.
+001574*-----------------------------------------------------------
+001576* 1060-READ-CHECKPOINT-RECORD - READ ONE CHECKPOINT RECORD LEFT
+001578*     BY A PRIOR RUN AND REPLAY IT STRAIGHT INTO THE NEXT
+001580*     SOMEDATA1-TABLE ENTRY, SINCE THE FILE WAS WRITTEN ONE
+001582*     RECORD PER ENTRY, IN THE SAME ASCENDING KEY ORDER THE
+001584*     TABLE REQUIRES.
+001586*-----------------------------------------------------------
+001588 1060-READ-CHECKPOINT-RECORD.
+001590     READ CHECKPOINT-FILE
+001592         AT END
+001594             SET WS-CHK-EOF TO TRUE
+001596             GO TO 1060-READ-CHECKPOINT-RECORD-EXIT
+001598     END-READ.
+001600     SET WS-RESTART-FOUND TO TRUE.
+001601     IF SOMEDATA1-ENTRY-COUNT >= SOMEDATA1-MAX-ENTRIES
+001602         DISPLAY 'REWRSTMT - CHECKPOINT-FILE EXCEEDS SOMEDATA1-'
+001603             'MAX-ENTRIES OF ' SOMEDATA1-MAX-ENTRIES
+001604             ' - RUN ABENDING'
+001605         MOVE 99 TO RETURN-CODE
+001606         GOBACK
+001607     END-IF.
+001608     IF CHK-COND-COUNT > 10
+001609         DISPLAY 'REWRSTMT - CHECKPOINT-FILE COND-COUNT OUT OF '
+001610             'RANGE AT KEY ' CHK-CODE ' COUNT ' CHK-COND-COUNT
+001611         MOVE 99 TO RETURN-CODE
+001612         GOBACK
+001613     END-IF.
+001614     ADD 1 TO SOMEDATA1-ENTRY-COUNT.
+001615     MOVE CHK-CODE TO SOMEDATA1-CODE (SOMEDATA1-ENTRY-COUNT).
+001616     MOVE CHK-COND-COUNT
+001617         TO SOMEDATA1-COND-COUNT (SOMEDATA1-ENTRY-COUNT).
+001618     PERFORM 1065-REPLAY-ONE-COND-FLAG
+001619         THRU 1065-REPLAY-ONE-COND-FLAG-EXIT
+001620         VARYING WS-FLAG-INDEX FROM 1 BY 1
+001621         UNTIL WS-FLAG-INDEX > CHK-COND-COUNT.
+001622     MOVE CHK-DESC TO SOMEDATA1-DESC (SOMEDATA1-ENTRY-COUNT).
+001623     MOVE CHK-CODE TO WS-RESTART-LAST-CODE.
+001624 1060-READ-CHECKPOINT-RECORD-EXIT.
+001625     EXIT.
+001626*-----------------------------------------------------------
+001628* 1065-REPLAY-ONE-COND-FLAG - COPY ONE CONDITION FLAG FROM A
+001630*     CHECKPOINT RECORD INTO THE SOMEDATA1 ENTRY BEING REPLAYED.
+001632*-----------------------------------------------------------
+001634 1065-REPLAY-ONE-COND-FLAG.
+001636     MOVE CHK-COND-CODE (WS-FLAG-INDEX)
+001638         TO SOMEDATA1-COND-CODE (SOMEDATA1-ENTRY-COUNT,
+001640                                  WS-FLAG-INDEX).
+001642 1065-REPLAY-ONE-COND-FLAG-EXIT.
+001644     EXIT.
+001646*-----------------------------------------------------------
+001648* 1070-POSITION-SOM1-MASTER - SKIP SOM1-MASTER PAST THE LAST
+001650*     KEY CHECKPOINTED BY A PRIOR, INCOMPLETE RUN SO THE LOAD
+001652*     PHASE DOES NOT RE-READ RECORDS ALREADY REPLAYED INTO
+001654*     SOMEDATA1-TABLE BY 1060/1065.  SOM1-MASTER IS OPENED
+001656*     ACCESS MODE DYNAMIC SO IT CAN BE REPOSITIONED LIKE THIS.
+001658*-----------------------------------------------------------
+001660 1070-POSITION-SOM1-MASTER.
+001662     MOVE WS-RESTART-LAST-CODE TO SOM1-MST-CODE.
+001664     START SOM1-MASTER KEY IS GREATER THAN SOM1-MST-CODE
+001666         INVALID KEY
+001668             SET WS-SOM1-EOF TO TRUE
+001670     END-START.
+001672 1070-POSITION-SOM1-MASTER-EXIT.
+001674     EXIT.
+001676*-----------------------------------------------------------
+001678* 1100-LOAD-SOMEDATA1-TABLE - READ ONE MASTER RECORD AND
+001680*     APPEND IT TO THE SOMEDATA1-TABLE ENTRY.  RECORDS ARE
+001682*     READ IN ASCENDING KEY SEQUENCE SO THE TABLE IS BUILT
+001684*     IN THE ORDER SEARCH ALL REQUIRES.  A CHECKPOINT RECORD
+001686*     IS WRITTEN FOR EVERY ENTRY LOADED (SEE 1150) SO A
+001688*    RESTART CAN REPLAY EXACTLY WHAT THIS RUN BUILT.  SOM1-
+001690*    MASTER IS ACCESSED DYNAMIC SO A RESTART CAN START PAST
+001692*    AN ENTRY ALREADY CHECKPOINTED (SEE 1070); 1100 ITSELF
+001694*    ALWAYS READS FORWARD FROM WHEREVER IT IS POSITIONED.
+001696*-----------------------------------------------------------
+001698 1100-LOAD-SOMEDATA1-TABLE.
+001700     READ SOM1-MASTER NEXT RECORD
+001702         AT END
+001704             SET WS-SOM1-EOF TO TRUE
+001706             GO TO 1100-LOAD-SOMEDATA1-TABLE-EXIT
+001708     END-READ.
+001710     IF SOMEDATA1-ENTRY-COUNT >= SOMEDATA1-MAX-ENTRIES
+001712         DISPLAY 'REWRSTMT - SOM1-MASTER EXCEEDS SOMEDATA1-'
+001714             'MAX-ENTRIES OF ' SOMEDATA1-MAX-ENTRIES
+001716             ' - RUN ABENDING'
+001718         MOVE 99 TO RETURN-CODE
+001720         GOBACK
+001722     END-IF.
+001724     IF SOM1-MST-COND-COUNT > 10
+001726         DISPLAY 'REWRSTMT - SOM1-MASTER COND-COUNT OUT OF '
+001728             'RANGE AT KEY ' SOM1-MST-CODE ' COUNT '
+001730             SOM1-MST-COND-COUNT
+001732         MOVE 99 TO RETURN-CODE
+001734         GOBACK
+001736     END-IF.
+001738     ADD 1 TO SOMEDATA1-ENTRY-COUNT.
+001740     MOVE SOM1-MST-CODE TO SOMEDATA1-CODE (SOMEDATA1-ENTRY-COUNT).
+001742     MOVE SOM1-MST-COND-COUNT
+001744         TO SOMEDATA1-COND-COUNT (SOMEDATA1-ENTRY-COUNT).
+001746     PERFORM 1120-COPY-ONE-COND-FLAG
+001748         THRU 1120-COPY-ONE-COND-FLAG-EXIT
+001750         VARYING WS-FLAG-INDEX FROM 1 BY 1
+001752         UNTIL WS-FLAG-INDEX > SOM1-MST-COND-COUNT.
+001754     MOVE SOM1-MST-DESC TO SOMEDATA1-DESC (SOMEDATA1-ENTRY-COUNT).
+001756     PERFORM 1150-WRITE-CHECKPOINT-RECORD
+001758         THRU 1150-WRITE-CHECKPOINT-RECORD-EXIT.
+001760 1100-LOAD-SOMEDATA1-TABLE-EXIT.
+001762     EXIT.
+001764*-----------------------------------------------------------
+001766* 1120-COPY-ONE-COND-FLAG - COPY ONE CONDITION FLAG FROM THE
+001768*     MASTER RECORD INTO THE SOMEDATA1 TABLE ENTRY JUST BUILT.
+001770*-----------------------------------------------------------
+001772 1120-COPY-ONE-COND-FLAG.
+001774     MOVE SOM1-MST-COND-CODE (WS-FLAG-INDEX)
+001776         TO SOMEDATA1-COND-CODE (SOMEDATA1-ENTRY-COUNT,
+001778                                  WS-FLAG-INDEX).
+001780 1120-COPY-ONE-COND-FLAG-EXIT.
+001782     EXIT.
+001784*-----------------------------------------------------------
+001786* 1150-WRITE-CHECKPOINT-RECORD - SNAPSHOT THE SOMEDATA1 ENTRY
+001788*    JUST BUILT OUT TO CHECKPOINT-FILE.  WRITTEN FOR EVERY
+001790*    ENTRY LOADED SO A RESTART CAN REPLAY THE TABLE BACK FROM
+001792*    THE CHECKPOINT FILE (SEE 1060/1065) INSTEAD OF RE-READING
+001794*    SOM1-MASTER FROM THE TOP.
+001796*-----------------------------------------------------------
+001798 1150-WRITE-CHECKPOINT-RECORD.
+001800     MOVE SOMEDATA1-ENTRY-COUNT TO CHK-ENTRY-COUNT.
+001802     MOVE SOMEDATA1-CODE (SOMEDATA1-ENTRY-COUNT) TO CHK-CODE.
+001804     MOVE SOMEDATA1-COND-COUNT (SOMEDATA1-ENTRY-COUNT)
+001806         TO CHK-COND-COUNT.
+001808     PERFORM 1155-COPY-ONE-CHECKPOINT-FLAG
+001810         THRU 1155-COPY-ONE-CHECKPOINT-FLAG-EXIT
+001812         VARYING WS-FLAG-INDEX FROM 1 BY 1
+001814         UNTIL WS-FLAG-INDEX > CHK-COND-COUNT.
+001816     MOVE SOMEDATA1-DESC (SOMEDATA1-ENTRY-COUNT) TO CHK-DESC.
+001818     ACCEPT CHK-CHECKPOINT-DATE FROM DATE YYYYMMDD.
+001820     ACCEPT CHK-CHECKPOINT-TIME FROM TIME.
+001822     WRITE CHK-RECORD.
+001824 1150-WRITE-CHECKPOINT-RECORD-EXIT.
+001826     EXIT.
+001828*-----------------------------------------------------------
+001830* 1155-COPY-ONE-CHECKPOINT-FLAG - COPY ONE CONDITION FLAG FROM
+001832*    THE SOMEDATA1 TABLE ENTRY INTO THE CHECKPOINT RECORD.
+001834*-----------------------------------------------------------
+001836 1155-COPY-ONE-CHECKPOINT-FLAG.
+001838     MOVE SOMEDATA1-COND-CODE (SOMEDATA1-ENTRY-COUNT,
+001840         WS-FLAG-INDEX) TO CHK-COND-CODE (WS-FLAG-INDEX).
+001842 1155-COPY-ONE-CHECKPOINT-FLAG-EXIT.
+001844     EXIT.
+001846*-----------------------------------------------------------
+001848* 1200-VALIDATE-SOMEDATA1-SEQUENCE - SEARCH ALL IS A BINARY
+001850*     SEARCH AND GIVES WRONG ANSWERS WITHOUT WARNING IF THE
+001852*     TABLE IS OUT OF ASCENDING KEY SEQUENCE, SO THE TABLE IS
+001854*     WALKED ONCE HERE, BEFORE ANY SEARCH RUNS, TO CONFIRM
+001856*     SOM1-MASTER CAME IN CORRECTLY SEQUENCED.
+001858*-----------------------------------------------------------
+001860 1200-VALIDATE-SOMEDATA1-SEQUENCE.
+001862     MOVE LOW-VALUES TO WS-PREVIOUS-CODE.
+001864     MOVE ZERO TO WS-SEQUENCE-CHECK-INDEX.
+001866     PERFORM 1250-CHECK-ONE-ENTRY-SEQUENCE
+001868         THRU 1250-CHECK-ONE-ENTRY-SEQUENCE-EXIT
+001870         VARYING WS-SEQUENCE-CHECK-INDEX FROM 1 BY 1
+001872         UNTIL WS-SEQUENCE-CHECK-INDEX > SOMEDATA1-ENTRY-COUNT.
+001874 1200-VALIDATE-SOMEDATA1-SEQUENCE-EXIT.
+001876     EXIT.
+001878*-----------------------------------------------------------
+001880* 1250-CHECK-ONE-ENTRY-SEQUENCE - COMPARE ONE SOMEDATA1 ENTRY
+001882*     AGAINST THE PRIOR ENTRY'S KEY.  ANY OUT-OF-SEQUENCE PAIR
+001884*     ABENDS THE RUN - A BAD BINARY SEARCH IS WORSE THAN A
+001886*     STOPPED JOB.
+001888*-----------------------------------------------------------
+001890 1250-CHECK-ONE-ENTRY-SEQUENCE.
+001892     IF SOMEDATA1-CODE (WS-SEQUENCE-CHECK-INDEX)
+001894         < WS-PREVIOUS-CODE
+001896         DISPLAY 'REWRSTMT - SOM1-MASTER OUT OF SEQUENCE AT '
+001898             'ENTRY ' WS-SEQUENCE-CHECK-INDEX ' KEY '
+001900             SOMEDATA1-CODE (WS-SEQUENCE-CHECK-INDEX)
+001902         DISPLAY 'REWRSTMT - SEARCH ALL REQUIRES SOMEDATA1 IN '
+001904             'ASCENDING KEY ORDER - RUN ABENDING'
+001906         MOVE 99 TO RETURN-CODE
+001908         GOBACK
+001910     END-IF.
+001912     MOVE SOMEDATA1-CODE (WS-SEQUENCE-CHECK-INDEX)
+001914         TO WS-PREVIOUS-CODE.
+001916 1250-CHECK-ONE-ENTRY-SEQUENCE-EXIT.
+001918     EXIT.
+001920*-----------------------------------------------------------
+001922* 2000-SEARCH-SOMEDATA1 - LOCATE WS-SEARCH-KEY IN SOMEDATA1.
+001924*     LK-SEARCH-MODE PICKS THE SEARCH TECHNIQUE: EXACT USES
+001926*     THE BINARY SEARCH AGAINST THE FULL EIGHT-BYTE CODE;
+001928*     PARTIAL SCANS THE TABLE FOR A CODE THAT STARTS WITH
+001930*     THE FIRST SIX BYTES OF WS-SEARCH-KEY, FOR CALLERS THAT
+001932*     ONLY KNOW A CODE RANGE RATHER THAN THE FULL KEY.  AN
+001934*     AUDIT RECORD IS WRITTEN FOR THE SEARCH REGARDLESS OF
+001936*     MODE OR OUTCOME.
+001938*-----------------------------------------------------------
+001940 2000-SEARCH-SOMEDATA1.
+001942     EVALUATE TRUE
+001944         WHEN LK-MODE-PARTIAL
+001946             PERFORM 2020-SEARCH-SOMEDATA1-PARTIAL
+001948                 THRU 2020-SEARCH-SOMEDATA1-PARTIAL-EXIT
+001950         WHEN OTHER
+001952             PERFORM 2010-SEARCH-SOMEDATA1-EXACT
+001954                 THRU 2010-SEARCH-SOMEDATA1-EXACT-EXIT
+001956     END-EVALUATE.
+001958     PERFORM 2070-WRITE-AUDIT-RECORD
+001960         THRU 2070-WRITE-AUDIT-RECORD-EXIT.
+001962 2000-SEARCH-SOMEDATA1-EXIT.
+001964     EXIT.
+001966*-----------------------------------------------------------
+001968* 2010-SEARCH-SOMEDATA1-EXACT - BINARY SEARCH ON THE FULL
+001970*     SOMEDATA1 KEY.  SEARCH ALL (FORMAT 2) PERMITS ONLY ONE
+001972*     WHEN CONDITION, SO THE SOMECOND1/SOMECOND2 SPLIT IS
+001974*     APPLIED AFTER THE ENTRY IS FOUND, BY 2030.
+001976*-----------------------------------------------------------
+001978 2010-SEARCH-SOMEDATA1-EXACT.
+001980     SEARCH ALL SOMEDATA1-ENTRY
+001982         AT END
+001984             PERFORM 2040-HANDLE-NOT-FOUND
+001986                 THRU 2040-HANDLE-NOT-FOUND-EXIT
+001988         WHEN SOMEDATA1-CODE (SOMEDATA2) = WS-SEARCH-KEY
+001990             PERFORM 2030-APPLY-MATCH-RESULT
+001992                 THRU 2030-APPLY-MATCH-RESULT-EXIT
+001994     END-SEARCH.
+001996 2010-SEARCH-SOMEDATA1-EXACT-EXIT.
+001998     EXIT.
+002000*-----------------------------------------------------------
+002002* 2020-SEARCH-SOMEDATA1-PARTIAL - SERIAL SCAN FOR A SOMEDATA1
+002004*     CODE WHOSE LEADING SIX BYTES MATCH WS-SEARCH-KEY.  THE
+002006*     TABLE IS SMALL ENOUGH THAT A SERIAL SCAN IS ACCEPTABLE
+002008*     FOR THE RANGE/PARTIAL-MATCH CASE.
+002010*-----------------------------------------------------------
+002012 2020-SEARCH-SOMEDATA1-PARTIAL.
+002014     SET WS-PARTIAL-NOT-FOUND TO TRUE.
+002016     PERFORM 2025-CHECK-ONE-PARTIAL-ENTRY
+002018         THRU 2025-CHECK-ONE-PARTIAL-ENTRY-EXIT
+002020         VARYING SOMEDATA2 FROM 1 BY 1
+002022         UNTIL SOMEDATA2 > SOMEDATA1-ENTRY-COUNT
+002024             OR WS-PARTIAL-FOUND.
+002026     IF WS-PARTIAL-NOT-FOUND
+002028         PERFORM 2040-HANDLE-NOT-FOUND
+002030             THRU 2040-HANDLE-NOT-FOUND-EXIT
+002032     END-IF.
+002034 2020-SEARCH-SOMEDATA1-PARTIAL-EXIT.
+002036     EXIT.
+002038*-----------------------------------------------------------
+002040* 2025-CHECK-ONE-PARTIAL-ENTRY - COMPARE ONE TABLE ENTRY'S
+002042*     LEADING SIX BYTES AGAINST THE SEARCH KEY'S LEADING SIX
+002044*     BYTES.
+002046*-----------------------------------------------------------
+002048 2025-CHECK-ONE-PARTIAL-ENTRY.
+002050     IF SOMEDATA1-CODE (SOMEDATA2) (1:6) = WS-SEARCH-KEY (1:6)
+002052         SET WS-PARTIAL-FOUND TO TRUE
+002054         PERFORM 2030-APPLY-MATCH-RESULT
+002056             THRU 2030-APPLY-MATCH-RESULT-EXIT
+002058     END-IF.
+002060 2025-CHECK-ONE-PARTIAL-ENTRY-EXIT.
+002062     EXIT.
+002064*-----------------------------------------------------------
+002065* 2030-APPLY-MATCH-RESULT - SOMEDATA2 POINTS AT A MATCHED
+002066*     SOMEDATA1 ENTRY, UNDER EITHER SEARCH MODE.  AN ENTRY MAY
+002067*     CARRY MORE THAN ONE CONDITION FLAG, SO EACH ACTIVE FLAG
+002068*     IS APPLIED IN TURN BY 2032, THEN THE WHOLE ENTRY IS
+002069*     CLASSIFIED EXACTLY ONCE BY 2035 SO A SINGLE SEARCH NEVER
+002070*     UPDATES THE RECONCILIATION COUNTERS OR THE AUDIT TRAIL
+002071*     MORE THAN ONCE.  AN ENTRY MAY ALSO CARRY NO CONDITION
+002072*    FLAGS AT ALL - THAT IS TREATED AS AN "OTHER" MATCH BELOW
+002073*    RATHER THAN LEFT TO FALL THROUGH WITH LK-RESULT-CODE
+002074*    STILL HOLDING WHATEVER THE PRIOR CALL LEFT IN IT.
+002075*-----------------------------------------------------------
+002076 2030-APPLY-MATCH-RESULT.
+002077     IF SOMEDATA1-COND-COUNT (SOMEDATA2) = ZERO
+002078         ADD 1 TO WS-MATCH-OTHER-COUNT
+002079         SET LK-RESULT-OTHER TO TRUE
+002080     ELSE
+002081         MOVE 'N' TO WS-FOUND-COND1-SW
+002082         MOVE 'N' TO WS-FOUND-COND2-SW
+002083         PERFORM 2032-APPLY-ONE-COND-FLAG
+002084             THRU 2032-APPLY-ONE-COND-FLAG-EXIT
+002085             VARYING WS-FLAG-INDEX FROM 1 BY 1
+002086             UNTIL WS-FLAG-INDEX >
+002087                SOMEDATA1-COND-COUNT (SOMEDATA2)
+002088         PERFORM 2035-CLASSIFY-MATCHED-ENTRY
+002089             THRU 2035-CLASSIFY-MATCHED-ENTRY-EXIT
+002090     END-IF.
+002091 2030-APPLY-MATCH-RESULT-EXIT.
+002092     EXIT.
+002093*-----------------------------------------------------------
+002094* 2032-APPLY-ONE-COND-FLAG - APPLY ONE OF A MATCHED ENTRY'S
+002095*     CONDITION FLAGS.  SET SWITCHES SO 2035 CAN CLASSIFY THE
+002096*     WHOLE ENTRY EXACTLY ONCE, AND ROUTE SOMECOND2 FLAGS TO
+002097*     SUSPENSE AS THEY ARE SEEN.  A FORMAT-2 SEARCH ALL PERMITS
+002098*     ONLY ONE WHEN, SO A VARIABLE NUMBER OF FLAGS PER ENTRY IS
+002099*     HANDLED HERE, ONE EVALUATE WHEN PER ACTIVE FLAG, INSTEAD.
+002100*-----------------------------------------------------------
+002101 2032-APPLY-ONE-COND-FLAG.
+002102     EVALUATE TRUE
+002103         WHEN SOMECOND1 (SOMEDATA2, WS-FLAG-INDEX)
+002104             SET WS-FOUND-COND1 TO TRUE
+002105         WHEN SOMECOND2 (SOMEDATA2, WS-FLAG-INDEX)
+002106             SET WS-FOUND-COND2 TO TRUE
+002107             PERFORM 2050-WRITE-SUSPENSE-RECORD
+002108                 THRU 2050-WRITE-SUSPENSE-RECORD-EXIT
+002109         WHEN OTHER
+002110             CONTINUE
+002111     END-EVALUATE.
+002112 2032-APPLY-ONE-COND-FLAG-EXIT.
+002113     EXIT.
+002114*-----------------------------------------------------------
+002115* 2035-CLASSIFY-MATCHED-ENTRY - CLASSIFY A MATCHED SOMEDATA1
+002116*     ENTRY EXACTLY ONCE PER SEARCH, AFTER ALL OF ITS CONDITION
+002117*     FLAGS HAVE BEEN APPLIED BY 2032.  AN ENTRY CARRYING BOTH A
+002118*     SOMECOND1 AND A SOMECOND2 FLAG IS TREATED AS A SOMECOND2
+002119*     MATCH FOR RECONCILIATION AND AUDIT PURPOSES.
+002120*-----------------------------------------------------------
+002121 2035-CLASSIFY-MATCHED-ENTRY.
+002122     EVALUATE TRUE
+002123         WHEN WS-FOUND-COND2
+002124             ADD 1 TO WS-MATCH-COND2-COUNT
+002125             SET LK-RESULT-COND2 TO TRUE
+002126         WHEN WS-FOUND-COND1
+002127             ADD 1 TO WS-MATCH-COND1-COUNT
+002128             SET LK-RESULT-COND1 TO TRUE
+002129         WHEN OTHER
+002130             ADD 1 TO WS-MATCH-OTHER-COUNT
+002131             SET LK-RESULT-OTHER TO TRUE
+002132     END-EVALUATE.
+002133 2035-CLASSIFY-MATCHED-ENTRY-EXIT.
+002134     EXIT.
+002158*-----------------------------------------------------------
+002160* 2040-HANDLE-NOT-FOUND - NO SOMEDATA1 ENTRY MATCHED WS-
+002162*     SEARCH-KEY UNDER EITHER SEARCH MODE.
+002164*-----------------------------------------------------------
+002166 2040-HANDLE-NOT-FOUND.
+002168     ADD 1 TO WS-NOTFOUND-COUNT.
+002170     SET LK-RESULT-NOTFOUND TO TRUE.
+002172     PERFORM 2060-WRITE-REJECT-RECORD
+002174         THRU 2060-WRITE-REJECT-RECORD-EXIT.
+002176 2040-HANDLE-NOT-FOUND-EXIT.
+002178     EXIT.
+002180*-----------------------------------------------------------
+002182* 2050-WRITE-SUSPENSE-RECORD - SOMECOND2 MATCHED.  SEND THE
+002184*     KEY, CONDITION CODE AND A TIMESTAMP TO THE SUSPENSE
+002186*     FILE SO THE MANUAL-REVIEW QUEUE PICKS IT UP INSTEAD OF
+002188*     IT ONLY SHOWING UP IN THE JOB'S SYSOUT.
+002190*-----------------------------------------------------------
+002192 2050-WRITE-SUSPENSE-RECORD.
+002194     MOVE WS-SEARCH-KEY     TO SUSP-KEY.
+002196     SET SUSP-COND-SOMECOND2 TO TRUE.
+002198     ACCEPT SUSP-TS-DATE    FROM DATE YYYYMMDD.
+002200     ACCEPT SUSP-TS-TIME    FROM TIME.
+002202     WRITE SUSP-RECORD.
+002204 2050-WRITE-SUSPENSE-RECORD-EXIT.
+002206     EXIT.
+002208*-----------------------------------------------------------
+002210* 2060-WRITE-REJECT-RECORD - SOMEDATA1 HAS NO ENTRY FOR
+002212*     WS-SEARCH-KEY.  PUT THE KEY, A REASON CODE AND THE RUN
+002214*     DATE ON REJECT-FILE SO SUPPORT HAS A WORKLIST AND DOES
+002216*     NOT HAVE TO RERUN THE JOB JUST TO SEE WHAT FAILED.
+002218*-----------------------------------------------------------
+002220 2060-WRITE-REJECT-RECORD.
+002222     MOVE WS-SEARCH-KEY     TO REJ-KEY.
+002224     SET REJ-REASON-NOTFND  TO TRUE.
+002226     ACCEPT REJ-RUN-DATE    FROM DATE YYYYMMDD.
+002228     WRITE REJ-RECORD.
+002230 2060-WRITE-REJECT-RECORD-EXIT.
+002232     EXIT.
+002234*-----------------------------------------------------------
+002236* 2070-WRITE-AUDIT-RECORD - ONE RECORD PER SOMEDATA1 SEARCH,
+002238*     EXACT OR PARTIAL, MATCHED OR NOT, SO THE AUDIT TRAIL IS
+002240*     COMPLETE REGARDLESS OF WHAT THE SEARCH FOUND.  LK-RESULT-
+002242*     CODE HAS ALREADY BEEN SET BY 2030/2040 BY THE TIME THIS
+002244*     RUNS.
+002246*-----------------------------------------------------------
+002248 2070-WRITE-AUDIT-RECORD.
+002250     MOVE WS-SEARCH-KEY    TO AUD-SEARCH-KEY.
+002252     MOVE WS-AUD-JOB-ID    TO AUD-JOB-ID.
+002254     ACCEPT AUD-TS-DATE    FROM DATE YYYYMMDD.
+002256     ACCEPT AUD-TS-TIME    FROM TIME.
+002258     MOVE LK-RESULT-CODE   TO AUD-RESULT-CODE.
+002260     WRITE AUD-RECORD.
+002262 2070-WRITE-AUDIT-RECORD-EXIT.
+002264     EXIT.
+002266*-----------------------------------------------------------
+002268* 9000-TERMINATE - WRITE THE RECONCILIATION REPORT, CLOSE
+002270*     FILES AND END THE RUN.
+002272*-----------------------------------------------------------
+002274 9000-TERMINATE.
+002276     PERFORM 9100-WRITE-RECONCILIATION-RPT
+002278         THRU 9100-WRITE-RECONCILIATION-RPT-EXIT.
+002280     CLOSE SOM1-MASTER
+002282           SUSPENSE-FILE
+002284           REWR-RPT-FILE
+002286           REJECT-FILE
+002288           CHECKPOINT-FILE
+002290           AUDIT-FILE.
+002292 9000-TERMINATE-EXIT.
+002294     EXIT.
+002296*-----------------------------------------------------------
+002298* 9100-WRITE-RECONCILIATION-RPT - ONE-PAGE SUMMARY OF SEARCH
+002300*     OUTCOMES SO NIGHTLY SEARCH VOLUMES CAN BE RECONCILED
+002302*     AGAINST THE DRIVING TRANSACTION COUNT.
+002304*-----------------------------------------------------------
+002306 9100-WRITE-RECONCILIATION-RPT.
+002308     MOVE SPACES TO REWR-RPT-LINE.
+002310     MOVE 'REWRSTMT SEARCH RECONCILIATION REPORT' TO
+002312         REWR-RPT-LABEL.
+002314     WRITE REWR-RPT-LINE.
+002316     MOVE SPACES TO REWR-RPT-LINE.
+002318     WRITE REWR-RPT-LINE.
+002320     MOVE 'MATCHED SOMECOND1' TO REWR-RPT-LABEL.
+002322     MOVE WS-MATCH-COND1-COUNT TO REWR-RPT-COUNT.
+002324     WRITE REWR-RPT-LINE.
+002326     MOVE 'MATCHED SOMECOND2 (SENT TO SUSPENSE)' TO
+002328         REWR-RPT-LABEL.
+002330     MOVE WS-MATCH-COND2-COUNT TO REWR-RPT-COUNT.
+002332     WRITE REWR-RPT-LINE.
+002334     MOVE 'MATCHED OTHER CONDITION FLAG' TO REWR-RPT-LABEL.
+002336     MOVE WS-MATCH-OTHER-COUNT TO REWR-RPT-COUNT.
+002338     WRITE REWR-RPT-LINE.
+002340     MOVE 'NOT FOUND' TO REWR-RPT-LABEL.
+002342     MOVE WS-NOTFOUND-COUNT TO REWR-RPT-COUNT.
+002344     WRITE REWR-RPT-LINE.
+002346 9100-WRITE-RECONCILIATION-RPT-EXIT.
+002348     EXIT.
