@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK:  RPTREC
+      *    TITLE:     REWRSTMT RECONCILIATION REPORT LINE
+      *
+      *    DESCRIPTION:
+      *        ONE PRINT LINE OF THE END-OF-JOB RECONCILIATION REPORT
+      *        WRITTEN TO REWRRPT.  USED BOTH FOR THE TITLE LINES AND
+      *        FOR THE COUNT LINES (LABEL + NUMERIC COUNT).
+      *
+      *    MODIFICATION HISTORY:
+      *        2026-08-08  JPL  INITIAL VERSION.
+      *        2026-08-08  JPL  FILLER WAS SIZED FOR A 9-BYTE COUNT
+      *                         FIELD BUT REWR-RPT-COUNT'S TWO INSERTED
+      *                         COMMAS MAKE IT 11 BYTES, PUSHING THE
+      *                         RECORD TO 82 BYTES AGAINST AN 80-BYTE
+      *                         FD.  SHRUNK FILLER SO THE RECORD IS A
+      *                         TRUE 80 BYTES.
+      ******************************************************************
+       01  REWR-RPT-LINE.
+           05  REWR-RPT-LABEL              PIC X(40).
+           05  REWR-RPT-COUNT              PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(29).
