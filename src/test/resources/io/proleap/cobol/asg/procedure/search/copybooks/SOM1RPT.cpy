@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK:  SOM1RPT
+      *    TITLE:     SOM1-MASTER MAINTENANCE REPORT LINE
+      *
+      *    DESCRIPTION:
+      *        ONE PRINT LINE ON THE REWRMNT ACCEPTED/REJECTED
+      *        TRANSACTION REPORT.
+      *
+      *    MODIFICATION HISTORY:
+      *        2026-08-08  JPL  INITIAL VERSION.
+      ******************************************************************
+       01  SOM1-MNT-RPT-LINE               PIC X(80).
