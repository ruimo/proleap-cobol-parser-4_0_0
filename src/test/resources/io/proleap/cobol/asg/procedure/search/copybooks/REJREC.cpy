@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    COPYBOOK:  REJREC
+      *    TITLE:     REJECT FILE RECORD
+      *
+      *    DESCRIPTION:
+      *        ONE RECORD PER SOMEDATA1 SEARCH KEY THAT FELL THROUGH
+      *        THE SEARCH ALL AT END PATH (NO MATCHING MASTER CODE).
+      *        GIVES THE MORNING SUPPORT TEAM A CONCRETE WORKLIST
+      *        WITHOUT HAVING TO RERUN THE JOB.
+      *
+      *    MODIFICATION HISTORY:
+      *        2026-08-08  JPL  INITIAL VERSION.
+      ******************************************************************
+       01  REJ-RECORD.
+           05  REJ-KEY                     PIC X(08).
+           05  REJ-REASON-CODE             PIC X(04).
+               88  REJ-REASON-NOTFND           VALUE 'NFND'.
+           05  REJ-RUN-DATE                PIC 9(08).
+           05  FILLER                      PIC X(60).
