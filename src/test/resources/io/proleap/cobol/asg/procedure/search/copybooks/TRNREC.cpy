@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK:  TRNREC
+      *    TITLE:     DAILY TRANSACTION RECORD
+      *
+      *    DESCRIPTION:
+      *        ONE INCOMING TRANSACTION FOR REWRDRV.  TRN-KEY IS FED
+      *        TO REWRSTMT AS THE SOMEDATA1 SEARCH ARGUMENT.
+      *
+      *    MODIFICATION HISTORY:
+      *        2026-08-08  JPL  INITIAL VERSION.
+      ******************************************************************
+       01  TRN-RECORD.
+           05  TRN-KEY                     PIC X(08).
+           05  FILLER                      PIC X(72).
