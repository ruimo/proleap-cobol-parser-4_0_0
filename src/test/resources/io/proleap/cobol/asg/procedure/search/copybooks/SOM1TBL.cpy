@@ -0,0 +1,36 @@
+      ******************************************************************
+      *    COPYBOOK:  SOM1TBL
+      *    TITLE:     SOMEDATA1 IN-MEMORY SEARCH TABLE
+      *
+      *    DESCRIPTION:
+      *        WORKING-STORAGE TABLE BUILT AT RUN TIME FROM THE
+      *        SOM1-MASTER FILE (SEE SOM1REC).  SOMEDATA1-ENTRY-COUNT
+      *        IS SET BY THE TABLE LOAD PARAGRAPH AND DRIVES THE
+      *        OCCURS DEPENDING ON SO THE TABLE SIZE TRACKS WHATEVER
+      *        NUMBER OF MASTER RECORDS WERE ON FILE FOR THE RUN.
+      *        SOMEDATA2 IS THE INDEX USED BY SEARCH ALL SOMEDATA1.
+      *
+      *    MODIFICATION HISTORY:
+      *        2026-08-08  JPL  INITIAL VERSION.
+      *        2026-08-08  JPL  SOMEDATA1-FLAG REPLACED BY A VARIABLE-
+      *                         LENGTH CONDITION-FLAG ARRAY SO A GIVEN
+      *                         CODE CAN CARRY MORE THAN TWO CONDITION
+      *                         FLAGS.  SOMECOND1/SOMECOND2 MOVE DOWN
+      *                         ONTO SOMEDATA1-COND-CODE, SUBSCRIPTED
+      *                         BY THE FLAG'S OWN POSITION.
+      ******************************************************************
+       01  SOMEDATA1-TABLE.
+           05  SOMEDATA1-MAX-ENTRIES       PIC 9(04) COMP VALUE 2000.
+           05  SOMEDATA1-ENTRY-COUNT       PIC 9(04) COMP VALUE ZERO.
+           05  SOMEDATA1-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON SOMEDATA1-ENTRY-COUNT
+                   ASCENDING KEY IS SOMEDATA1-CODE
+                   INDEXED BY SOMEDATA2.
+               10  SOMEDATA1-CODE          PIC X(08).
+               10  SOMEDATA1-COND-COUNT    PIC 9(02).
+               10  SOMEDATA1-COND-FLAG OCCURS 0 TO 10 TIMES
+                       DEPENDING ON SOMEDATA1-COND-COUNT.
+                   15  SOMEDATA1-COND-CODE PIC X(01).
+                       88  SOMECOND1           VALUE 'A'.
+                       88  SOMECOND2           VALUE 'B'.
+               10  SOMEDATA1-DESC          PIC X(20).
