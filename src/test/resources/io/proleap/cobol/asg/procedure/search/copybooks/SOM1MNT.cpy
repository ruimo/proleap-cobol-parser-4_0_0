@@ -0,0 +1,29 @@
+      ******************************************************************
+      *    COPYBOOK:  SOM1MNT
+      *    TITLE:     SOMEDATA1 MASTER MAINTENANCE TRANSACTION RECORD
+      *
+      *    DESCRIPTION:
+      *        ONE MAINTENANCE TRANSACTION AGAINST THE SOM1-MASTER
+      *        FILE.  SOM1-MNT-FUNCTION SELECTS ADD, CHANGE OR
+      *        RETIRE OF THE REFERENCE CODE IN SOM1-MNT-CODE.
+      *
+      *    MODIFICATION HISTORY:
+      *        2026-08-08  JPL  INITIAL VERSION.
+      *        2026-08-08  JPL  SOM1-MNT-FLAG REPLACED BY A CONDITION-
+      *                         FLAG COUNT AND A PACKED FLAG LIST SO AN
+      *                         ADD/CHANGE TRANSACTION CAN CARRY MORE
+      *                         THAN TWO CONDITION FLAGS.  REWRMNT
+      *                         EXPANDS THE LIST INTO SOM1-MST-COND-
+      *                         FLAG WHEN IT WRITES THE MASTER RECORD.
+      ******************************************************************
+       01  SOM1-MNT-RECORD.
+           05  SOM1-MNT-FUNCTION           PIC X(01).
+               88  SOM1-MNT-ADD                VALUE 'A'.
+               88  SOM1-MNT-CHANGE             VALUE 'C'.
+               88  SOM1-MNT-RETIRE             VALUE 'D'.
+           05  SOM1-MNT-CODE               PIC X(08).
+           05  SOM1-MNT-COND-COUNT         PIC 9(02).
+           05  SOM1-MNT-COND-FLAGS         PIC X(10).
+           05  SOM1-MNT-DESC               PIC X(20).
+           05  SOM1-MNT-EFF-DATE           PIC 9(08).
+           05  FILLER                      PIC X(31).
