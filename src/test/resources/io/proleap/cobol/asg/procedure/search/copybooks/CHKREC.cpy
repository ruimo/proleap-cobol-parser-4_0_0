@@ -0,0 +1,34 @@
+      ******************************************************************
+      *    COPYBOOK:  CHKREC
+      *    TITLE:     SOMEDATA1 LOAD CHECKPOINT RECORD
+      *
+      *    DESCRIPTION:
+      *        ONE RECORD PER SOMEDATA1-TABLE ENTRY LOADED FROM SOM1-
+      *        MASTER, CARRYING THE ENTRY'S OWN DATA (NOT JUST ITS
+      *        POSITION).  A RESTARTED RUN REPLAYS THESE RECORDS BACK
+      *        INTO SOMEDATA1-TABLE (SEE 1060/1065 IN REWRSTMT) SO THE
+      *        ENTRIES ALREADY LOADED BY THE PRIOR, INCOMPLETE RUN DO
+      *        NOT HAVE TO BE RE-READ FROM SOM1-MASTER, AND THEN
+      *        POSITIONS SOM1-MASTER PAST THE LAST CHECKPOINTED KEY SO
+      *        ONLY THE REMAINING RECORDS ARE READ.
+      *
+      *    MODIFICATION HISTORY:
+      *        2026-08-08  JPL  INITIAL VERSION.
+      *        2026-08-08  JPL  RECORD NOW CARRIES THE FULL SOMEDATA1
+      *                         ENTRY (CODE, CONDITION FLAGS, DESC)
+      *                         INSTEAD OF JUST THE LAST KEY AND ENTRY
+      *                         COUNT, SO A RESTART CAN REBUILD THE
+      *                         TABLE FROM THE CHECKPOINT FILE INSTEAD
+      *                         OF RE-READING SOM1-MASTER FROM THE TOP.
+      ******************************************************************
+       01  CHK-RECORD.
+           05  CHK-ENTRY-COUNT             PIC 9(04).
+           05  CHK-CODE                    PIC X(08).
+           05  CHK-COND-COUNT              PIC 9(02).
+           05  CHK-COND-FLAG OCCURS 0 TO 10 TIMES
+                   DEPENDING ON CHK-COND-COUNT.
+               10  CHK-COND-CODE           PIC X(01).
+           05  CHK-DESC                    PIC X(20).
+           05  CHK-CHECKPOINT-DATE         PIC 9(08).
+           05  CHK-CHECKPOINT-TIME         PIC 9(06).
+           05  FILLER                      PIC X(22).
