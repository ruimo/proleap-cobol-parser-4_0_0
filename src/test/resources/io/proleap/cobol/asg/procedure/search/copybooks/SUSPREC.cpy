@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    COPYBOOK:  SUSPREC
+      *    TITLE:     SUSPENSE FILE EXCEPTION RECORD
+      *
+      *    DESCRIPTION:
+      *        ONE RECORD PER SOMECOND2 MATCH RAISED BY REWRSTMT.
+      *        FEEDS THE MANUAL-REVIEW QUEUE SO EXCEPTION CASES ARE
+      *        WORKED THE NEXT BUSINESS DAY INSTEAD OF ONLY BEING
+      *        VISIBLE ON THE JOB'S SYSOUT.
+      *
+      *    MODIFICATION HISTORY:
+      *        2026-08-08  JPL  INITIAL VERSION.
+      ******************************************************************
+       01  SUSP-RECORD.
+           05  SUSP-KEY                    PIC X(08).
+           05  SUSP-CONDITION-CODE         PIC X(02).
+               88  SUSP-COND-SOMECOND2         VALUE 'C2'.
+           05  SUSP-TIMESTAMP.
+               10  SUSP-TS-DATE             PIC 9(08).
+               10  SUSP-TS-TIME             PIC 9(06).
+           05  FILLER                      PIC X(56).
