@@ -0,0 +1,296 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    REWRMNT.
+000300 AUTHOR.        J P LARKSPUR.
+000400 INSTALLATION.  REFERENCE DATA SERVICES.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------
+001000* 2026-08-08  JPL  INITIAL VERSION.  ADD/CHANGE/RETIRE
+001100*                  MAINTENANCE FOR THE SOM1-MASTER FILE THAT
+001200*                  BACKS THE SOMEDATA1 TABLE USED BY REWRSTMT,
+001300*                  SO OPERATIONS CAN MAINTAIN REFERENCE CODES
+001400*                  WITHOUT A PROGRAM RECOMPILE.
+001450* 2026-08-08  JPL  ADD/CHANGE NOW EXPAND SOM1-MNT-COND-FLAGS
+001460*                  INTO SOM1-MST-COND-FLAG SO A REFERENCE CODE
+001470*                  CAN CARRY MORE THAN TWO CONDITION FLAGS.
+001480* 2026-08-08  JPL  ADD/CHANGE NOW REJECT A TRANSACTION WHOSE
+001482*                  COND-COUNT EXCEEDS THE MASTER'S TEN-FLAG
+001484*                  MAXIMUM INSTEAD OF LETTING IT DRIVE THE
+001486*                  OCCURS DEPENDING ON ARRAY OUT OF RANGE.  THE
+001488*                  MAINTENANCE REPORT LINE MOVED TO ITS OWN
+001490*                  COPYBOOK (SOM1RPT) TO MATCH EVERY OTHER
+001492*                  RECORD LAYOUT IN THIS PROGRAM.
+001494* 2026-08-08  JPL  ADDED A WS-MNT-RPT-OK CONDITION AND INCLUDED
+001495*                  IT IN THE 1000-INITIALIZE OPEN-FAILURE TEST
+001496*                  SO A FAILED OPEN OF SOM1-MAINT-RPT ABORTS THE
+001497*                  RUN INSTEAD OF LETTING IT WRITE TO A FILE
+001498*                  THAT WAS NEVER OPENED.  9000-TERMINATE NOW
+001499*                  DISPLAYS THE ADD/CHANGE/RETIRE/REJECT COUNTS
+001500*                  SO THEY ARE ACTUALLY REPORTED SOMEWHERE.
+001501* 2026-08-08  JPL  REMOVED WS-SOM1-NOTFND - A DEAD CONDITION
+001502*                  NAME NEVER TESTED ANYWHERE - AND CHANGED
+001503*                  1000-INITIALIZE'S OPEN-FAILURE PATH FROM
+001504*                  GOBACK TO STOP RUN SO THIS MAIN PROGRAM ENDS
+001505*                  THE SAME WAY ON BOTH ITS NORMAL AND ABEND
+001506*                  PATHS, MATCHING REWRDRV.
+001507*-----------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT SOM1-MAINT-IN ASSIGN TO SOM1MNT
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS WS-MNT-IN-STATUS.
+002200     SELECT SOM1-MASTER ASSIGN TO SOM1MSTR
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS DYNAMIC
+002500         RECORD KEY IS SOM1-MST-CODE
+002600         FILE STATUS IS WS-SOM1-STATUS.
+002700     SELECT SOM1-MAINT-RPT ASSIGN TO SOM1MRPT
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-MNT-RPT-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  SOM1-MAINT-IN
+003300     RECORD CONTAINS 80 CHARACTERS
+003400     LABEL RECORDS ARE STANDARD.
+003500 COPY SOM1MNT.
+003600 FD  SOM1-MASTER
+003700     RECORD CONTAINS 80 CHARACTERS
+003800     LABEL RECORDS ARE STANDARD.
+003900 COPY SOM1REC.
+004000 FD  SOM1-MAINT-RPT
+004100     RECORD CONTAINS 80 CHARACTERS
+004200     LABEL RECORDS ARE STANDARD.
+004250 COPY SOM1RPT.
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-MNT-IN-STATUS            PIC X(02).
+004600     88  WS-MNT-IN-OK                VALUE '00'.
+004700     88  WS-MNT-IN-EOF               VALUE '10'.
+004800 01  WS-SOM1-STATUS              PIC X(02).
+004900     88  WS-SOM1-OK                  VALUE '00'.
+005100 01  WS-MNT-RPT-STATUS           PIC X(02).
+005150     88  WS-MNT-RPT-OK               VALUE '00'.
+005200 01  WS-MNT-COUNTERS.
+005300     05  WS-MNT-ADD-COUNT            PIC 9(06) COMP VALUE ZERO.
+005400     05  WS-MNT-CHANGE-COUNT         PIC 9(06) COMP VALUE ZERO.
+005500     05  WS-MNT-RETIRE-COUNT         PIC 9(06) COMP VALUE ZERO.
+005600     05  WS-MNT-REJECT-COUNT         PIC 9(06) COMP VALUE ZERO.
+005650 01  WS-MNT-FLAG-INDEX           PIC 9(02) COMP VALUE ZERO.
+005700 01  WS-MNT-RPT-DETAIL.
+005800     05  FILLER                  PIC X(10) VALUE 'SOM1MNT - '.
+005900     05  WS-MNT-RPT-CODE         PIC X(08).
+006000     05  FILLER                  PIC X(03) VALUE SPACES.
+006100     05  WS-MNT-RPT-MESSAGE      PIC X(40).
+006200     05  FILLER                  PIC X(19) VALUE SPACES.
+006300 PROCEDURE DIVISION.
+006400*-----------------------------------------------------------
+006500* 0000-MAINLINE - OVERALL FLOW OF CONTROL.
+006600*-----------------------------------------------------------
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE
+006900         THRU 1000-INITIALIZE-EXIT.
+007000     PERFORM 2000-PROCESS-TRANSACTIONS
+007100         THRU 2000-PROCESS-TRANSACTIONS-EXIT
+007200         UNTIL WS-MNT-IN-EOF.
+007300     PERFORM 9000-TERMINATE
+007400         THRU 9000-TERMINATE-EXIT.
+007500     STOP RUN.
+007600*-----------------------------------------------------------
+007700* 1000-INITIALIZE - OPEN THE TRANSACTION, MASTER AND REPORT
+007800*     FILES.
+007900*-----------------------------------------------------------
+008000 1000-INITIALIZE.
+008100     OPEN INPUT  SOM1-MAINT-IN.
+008200     OPEN I-O    SOM1-MASTER.
+008300     OPEN OUTPUT SOM1-MAINT-RPT.
+008400     IF NOT WS-MNT-IN-OK OR NOT WS-SOM1-OK OR NOT WS-MNT-RPT-OK
+008500         DISPLAY 'REWRMNT - FILE OPEN FAILED'
+008600         MOVE 16 TO RETURN-CODE
+008700         STOP RUN
+008800     END-IF.
+008900 1000-INITIALIZE-EXIT.
+009000     EXIT.
+009100*-----------------------------------------------------------
+009200* 2000-PROCESS-TRANSACTIONS - READ ONE MAINTENANCE
+009300*     TRANSACTION AND APPLY IT AGAINST SOM1-MASTER.
+009400*-----------------------------------------------------------
+009500 2000-PROCESS-TRANSACTIONS.
+009600     READ SOM1-MAINT-IN
+009700         AT END
+009800             SET WS-MNT-IN-EOF TO TRUE
+009900             GO TO 2000-PROCESS-TRANSACTIONS-EXIT
+010000     END-READ.
+010100     EVALUATE TRUE
+010200         WHEN SOM1-MNT-ADD
+010300             PERFORM 2100-ADD-MASTER
+010400                 THRU 2100-ADD-MASTER-EXIT
+010500         WHEN SOM1-MNT-CHANGE
+010600             PERFORM 2200-CHANGE-MASTER
+010700                 THRU 2200-CHANGE-MASTER-EXIT
+010800         WHEN SOM1-MNT-RETIRE
+010900             PERFORM 2300-RETIRE-MASTER
+011000                 THRU 2300-RETIRE-MASTER-EXIT
+011100         WHEN OTHER
+011200             PERFORM 2900-REJECT-TRANSACTION
+011300                 THRU 2900-REJECT-TRANSACTION-EXIT
+011400     END-EVALUATE.
+011500 2000-PROCESS-TRANSACTIONS-EXIT.
+011600     EXIT.
+011700*-----------------------------------------------------------
+011800* 2100-ADD-MASTER - ADD A NEW REFERENCE CODE.
+011900*-----------------------------------------------------------
+012000 2100-ADD-MASTER.
+012100     MOVE SOM1-MNT-CODE     TO SOM1-MST-CODE.
+012110     IF SOM1-MNT-COND-COUNT > 10
+012120         MOVE 'REJECTED - COND-COUNT EXCEEDS MAXIMUM' TO
+012130             WS-MNT-RPT-MESSAGE
+012140         PERFORM 2800-WRITE-REJECT-LINE
+012145             THRU 2800-WRITE-REJECT-LINE-EXIT
+012147         GO TO 2100-ADD-MASTER-EXIT
+012149     END-IF.
+012150     MOVE SOM1-MNT-COND-COUNT TO SOM1-MST-COND-COUNT.
+012160     PERFORM 2120-COPY-ONE-COND-FLAG
+012170         THRU 2120-COPY-ONE-COND-FLAG-EXIT
+012180         VARYING WS-MNT-FLAG-INDEX FROM 1 BY 1
+012190         UNTIL WS-MNT-FLAG-INDEX > SOM1-MNT-COND-COUNT.
+012300     MOVE SOM1-MNT-DESC     TO SOM1-MST-DESC.
+012400     MOVE SOM1-MNT-EFF-DATE TO SOM1-MST-EFF-DATE.
+012500     SET SOM1-MST-ACTIVE    TO TRUE.
+012600     WRITE SOM1-MST-RECORD
+012700         INVALID KEY
+012800             MOVE 'REJECTED - DUPLICATE CODE' TO
+012850                 WS-MNT-RPT-MESSAGE
+012900             PERFORM 2800-WRITE-REJECT-LINE
+013000                 THRU 2800-WRITE-REJECT-LINE-EXIT
+013100             GO TO 2100-ADD-MASTER-EXIT
+013200     END-WRITE.
+013300     ADD 1 TO WS-MNT-ADD-COUNT.
+013400     MOVE 'ADDED' TO WS-MNT-RPT-MESSAGE.
+013500     PERFORM 2700-WRITE-SUCCESS-LINE
+013600         THRU 2700-WRITE-SUCCESS-LINE-EXIT.
+013700 2100-ADD-MASTER-EXIT.
+013800     EXIT.
+013850*-----------------------------------------------------------
+013860* 2120-COPY-ONE-COND-FLAG - EXPAND ONE CHARACTER OF THE
+013870*     TRANSACTION'S PACKED CONDITION-FLAG LIST INTO THE
+013880*     MASTER'S VARIABLE-LENGTH CONDITION-FLAG ARRAY.
+013890*-----------------------------------------------------------
+013900 2120-COPY-ONE-COND-FLAG.
+013910     MOVE SOM1-MNT-COND-FLAGS (WS-MNT-FLAG-INDEX:1)
+013920         TO SOM1-MST-COND-CODE (WS-MNT-FLAG-INDEX).
+013930 2120-COPY-ONE-COND-FLAG-EXIT.
+013940     EXIT.
+013950*-----------------------------------------------------------
+014000* 2200-CHANGE-MASTER - CHANGE AN EXISTING REFERENCE CODE.
+014100*-----------------------------------------------------------
+014200 2200-CHANGE-MASTER.
+014300     MOVE SOM1-MNT-CODE TO SOM1-MST-CODE.
+014400     READ SOM1-MASTER
+014500         INVALID KEY
+014600             MOVE 'REJECTED - CODE NOT ON FILE' TO
+014700                 WS-MNT-RPT-MESSAGE
+014800             PERFORM 2800-WRITE-REJECT-LINE
+014900                 THRU 2800-WRITE-REJECT-LINE-EXIT
+015000             GO TO 2200-CHANGE-MASTER-EXIT
+015100     END-READ.
+015110     IF SOM1-MNT-COND-COUNT > 10
+015120         MOVE 'REJECTED - COND-COUNT EXCEEDS MAXIMUM' TO
+015130             WS-MNT-RPT-MESSAGE
+015140         PERFORM 2800-WRITE-REJECT-LINE
+015145             THRU 2800-WRITE-REJECT-LINE-EXIT
+015147         GO TO 2200-CHANGE-MASTER-EXIT
+015149     END-IF.
+015150     MOVE SOM1-MNT-COND-COUNT TO SOM1-MST-COND-COUNT.
+015160     PERFORM 2120-COPY-ONE-COND-FLAG
+015170         THRU 2120-COPY-ONE-COND-FLAG-EXIT
+015180         VARYING WS-MNT-FLAG-INDEX FROM 1 BY 1
+015190         UNTIL WS-MNT-FLAG-INDEX > SOM1-MNT-COND-COUNT.
+015300     MOVE SOM1-MNT-DESC     TO SOM1-MST-DESC.
+015400     MOVE SOM1-MNT-EFF-DATE TO SOM1-MST-EFF-DATE.
+015500     REWRITE SOM1-MST-RECORD
+015600         INVALID KEY
+015700             MOVE 'REJECTED - REWRITE FAILED' TO
+015800                 WS-MNT-RPT-MESSAGE
+015900             PERFORM 2800-WRITE-REJECT-LINE
+016000                 THRU 2800-WRITE-REJECT-LINE-EXIT
+016100             GO TO 2200-CHANGE-MASTER-EXIT
+016200     END-REWRITE.
+016300     ADD 1 TO WS-MNT-CHANGE-COUNT.
+016400     MOVE 'CHANGED' TO WS-MNT-RPT-MESSAGE.
+016500     PERFORM 2700-WRITE-SUCCESS-LINE
+016600         THRU 2700-WRITE-SUCCESS-LINE-EXIT.
+016700 2200-CHANGE-MASTER-EXIT.
+016800     EXIT.
+016900*-----------------------------------------------------------
+017000* 2300-RETIRE-MASTER - RETIRE (LOGICALLY DELETE) A CODE.
+017100*     THE MASTER RECORD IS KEPT, NOT PHYSICALLY DELETED, SO
+017200*     HISTORICAL REPORTING AGAINST OLD TRANSACTIONS STILL
+017300*     RESOLVES THE CODE.
+017400*-----------------------------------------------------------
+017500 2300-RETIRE-MASTER.
+017600     MOVE SOM1-MNT-CODE TO SOM1-MST-CODE.
+017700     READ SOM1-MASTER
+017800         INVALID KEY
+017900             MOVE 'REJECTED - CODE NOT ON FILE' TO
+018000                 WS-MNT-RPT-MESSAGE
+018100             PERFORM 2800-WRITE-REJECT-LINE
+018200                 THRU 2800-WRITE-REJECT-LINE-EXIT
+018300             GO TO 2300-RETIRE-MASTER-EXIT
+018400     END-READ.
+018500     SET SOM1-MST-RETIRED TO TRUE.
+018600     REWRITE SOM1-MST-RECORD
+018700         INVALID KEY
+018800             MOVE 'REJECTED - REWRITE FAILED' TO
+018900                 WS-MNT-RPT-MESSAGE
+019000             PERFORM 2800-WRITE-REJECT-LINE
+019100                 THRU 2800-WRITE-REJECT-LINE-EXIT
+019200             GO TO 2300-RETIRE-MASTER-EXIT
+019300     END-REWRITE.
+019400     ADD 1 TO WS-MNT-RETIRE-COUNT.
+019500     MOVE 'RETIRED' TO WS-MNT-RPT-MESSAGE.
+019600     PERFORM 2700-WRITE-SUCCESS-LINE
+019700         THRU 2700-WRITE-SUCCESS-LINE-EXIT.
+019800 2300-RETIRE-MASTER-EXIT.
+019900     EXIT.
+020000*-----------------------------------------------------------
+020100* 2700-WRITE-SUCCESS-LINE / 2800-WRITE-REJECT-LINE - COMMON
+020200*     REPORT LINE FORMATTING FOR ACCEPTED AND REJECTED
+020300*     TRANSACTIONS.
+020400*-----------------------------------------------------------
+020500 2700-WRITE-SUCCESS-LINE.
+020600     MOVE SOM1-MNT-CODE TO WS-MNT-RPT-CODE.
+020700     WRITE SOM1-MNT-RPT-LINE FROM WS-MNT-RPT-DETAIL.
+020800 2700-WRITE-SUCCESS-LINE-EXIT.
+020900     EXIT.
+021000 2800-WRITE-REJECT-LINE.
+021100     ADD 1 TO WS-MNT-REJECT-COUNT.
+021200     MOVE SOM1-MNT-CODE TO WS-MNT-RPT-CODE.
+021300     WRITE SOM1-MNT-RPT-LINE FROM WS-MNT-RPT-DETAIL.
+021400 2800-WRITE-REJECT-LINE-EXIT.
+021500     EXIT.
+021600*-----------------------------------------------------------
+021700* 2900-REJECT-TRANSACTION - UNKNOWN FUNCTION CODE.
+021800*-----------------------------------------------------------
+021900 2900-REJECT-TRANSACTION.
+022000     MOVE 'REJECTED - INVALID FUNCTION CODE' TO
+022100         WS-MNT-RPT-MESSAGE.
+022200     PERFORM 2800-WRITE-REJECT-LINE
+022300         THRU 2800-WRITE-REJECT-LINE-EXIT.
+022400 2900-REJECT-TRANSACTION-EXIT.
+022500     EXIT.
+022600*-----------------------------------------------------------
+022700* 9000-TERMINATE - DISPLAY THE MAINTENANCE COUNTS, CLOSE FILES
+022750*     AND END THE RUN.
+022800*-----------------------------------------------------------
+022900 9000-TERMINATE.
+022950     DISPLAY 'REWRMNT - ADDED:    ' WS-MNT-ADD-COUNT.
+022960     DISPLAY 'REWRMNT - CHANGED:  ' WS-MNT-CHANGE-COUNT.
+022970     DISPLAY 'REWRMNT - RETIRED:  ' WS-MNT-RETIRE-COUNT.
+022980     DISPLAY 'REWRMNT - REJECTED: ' WS-MNT-REJECT-COUNT.
+023000     CLOSE SOM1-MAINT-IN
+023100           SOM1-MASTER
+023200           SOM1-MAINT-RPT.
+023300 9000-TERMINATE-EXIT.
+023400     EXIT.
