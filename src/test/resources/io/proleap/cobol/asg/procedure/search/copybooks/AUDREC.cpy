@@ -0,0 +1,29 @@
+      ******************************************************************
+      *    COPYBOOK:  AUDREC
+      *    TITLE:     SOMEDATA1 SEARCH AUDIT RECORD
+      *
+      *    DESCRIPTION:
+      *        ONE RECORD PER SOMEDATA1 SEARCH (EITHER SEARCH MODE),
+      *        REGARDLESS OF OUTCOME.  GIVES A COMPLETE, INDEPENDENT
+      *        TRAIL OF EVERY KEY LOOKED UP AGAINST THE REFERENCE
+      *        TABLE, FOR AUDIT AND PROBLEM-DETERMINATION USE.
+      *
+      *    MODIFICATION HISTORY:
+      *        2026-08-08  JPL  INITIAL VERSION.
+      *        2026-08-08  JPL  ADDED AUD-RESULT-OTHER SO A MATCHED
+      *                         ENTRY WITH NO RECOGNIZED CONDITION FLAG
+      *                         IS AUDITED UNDER ITS OWN RESULT CODE
+      *                         INSTEAD OF BEING LEFT UNDISTINGUISHED.
+      ******************************************************************
+       01  AUD-RECORD.
+           05  AUD-SEARCH-KEY              PIC X(08).
+           05  AUD-JOB-ID                  PIC X(08).
+           05  AUD-TIMESTAMP.
+               10  AUD-TS-DATE             PIC 9(08).
+               10  AUD-TS-TIME             PIC 9(06).
+           05  AUD-RESULT-CODE             PIC X(02).
+               88  AUD-RESULT-COND1            VALUE 'C1'.
+               88  AUD-RESULT-COND2            VALUE 'C2'.
+               88  AUD-RESULT-OTHER            VALUE 'OT'.
+               88  AUD-RESULT-NOTFOUND         VALUE 'NF'.
+           05  FILLER                      PIC X(48).
