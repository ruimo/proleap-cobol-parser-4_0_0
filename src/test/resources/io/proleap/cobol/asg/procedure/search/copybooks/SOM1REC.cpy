@@ -0,0 +1,35 @@
+      ******************************************************************
+      *    COPYBOOK:  SOM1REC
+      *    TITLE:     SOMEDATA1 REFERENCE MASTER RECORD LAYOUT
+      *
+      *    DESCRIPTION:
+      *        RECORD LAYOUT FOR THE SOM1-MASTER INDEXED (VSAM KSDS)
+      *        FILE THAT HOLDS THE SOMEDATA1 REFERENCE CODE TABLE.
+      *        THE FILE IS KEYED ON SOM1-MST-CODE SO THAT THE TABLE
+      *        CAN BE LOADED IN ASCENDING KEY SEQUENCE AT RUN TIME
+      *        INSTEAD OF BEING COMPILED INTO A PROGRAM.
+      *
+      *    MODIFICATION HISTORY:
+      *        2026-08-08  JPL  INITIAL VERSION.
+      *        2026-08-08  JPL  SOM1-MST-FLAG REPLACED BY A VARIABLE-
+      *                         LENGTH CONDITION-FLAG ARRAY, CARVED OUT
+      *                         OF FILLER, SO A REFERENCE CODE CAN
+      *                         CARRY MORE THAN TWO CONDITION FLAGS.
+      *        2026-08-08  JPL  REMOVED SOM1-MST-COND1/SOM1-MST-COND2 -
+      *                         DEAD CONDITION NAMES NEVER TESTED
+      *                         ANYWHERE.  THE SOMECOND1/SOMECOND2
+      *                         CONDITIONS THAT ARE ACTUALLY TESTED LIVE
+      *                         ON SOMEDATA1-COND-CODE IN SOM1TBL.
+      ******************************************************************
+       01  SOM1-MST-RECORD.
+           05  SOM1-MST-CODE               PIC X(08).
+           05  SOM1-MST-COND-COUNT         PIC 9(02).
+           05  SOM1-MST-COND-FLAG OCCURS 0 TO 10 TIMES
+                   DEPENDING ON SOM1-MST-COND-COUNT.
+               10  SOM1-MST-COND-CODE      PIC X(01).
+           05  SOM1-MST-DESC               PIC X(20).
+           05  SOM1-MST-EFF-DATE           PIC 9(08).
+           05  SOM1-MST-STATUS             PIC X(01).
+               88  SOM1-MST-ACTIVE             VALUE 'A'.
+               88  SOM1-MST-RETIRED            VALUE 'R'.
+           05  FILLER                      PIC X(31).
