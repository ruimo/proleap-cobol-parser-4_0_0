@@ -0,0 +1,137 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    REWRDRV.
+000300 AUTHOR.        J P LARKSPUR.
+000400 INSTALLATION.  REFERENCE DATA SERVICES.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------
+001000* 2026-08-08  JPL  INITIAL VERSION.  DAILY BATCH DRIVER THAT
+001100*                  FEEDS EACH TRANSACTION KEY INTO REWRSTMT,
+001200*                  WHICH IS NOW A CALLABLE SUBPROGRAM, SO THE
+001300*                  SOMEDATA1 SEARCH RUNS AS A REAL SCHEDULED
+001400*                  BATCH STEP INSTEAD OF AN ISOLATED FRAGMENT.
+001450* 2026-08-08  JPL  ADDED A ONE-CHARACTER JCL PARM (E OR P) TO
+001460*                  PICK REWRSTMT'S SEARCH MODE.  DEFAULTS TO
+001470*                  EXACT WHEN THE PARM IS NOT CODED.
+001480* 2026-08-08  JPL  NOW CHECKS RETURN-CODE AFTER EVERY CALL TO
+001482*                  REWRSTMT.  REWRSTMT IS A SUBPROGRAM, SO A
+001484*                  GOBACK OUT OF ITS OWN ABEND PATHS ONLY RETURNS
+001486*                  CONTROL HERE - IT DOES NOT STOP THE RUN BY
+001488*                  ITSELF.  WITHOUT THIS CHECK A FATAL CONDITION
+001490*                  (FOR EXAMPLE, SOM1-MASTER OUT OF SEQUENCE) WAS
+001492*                  GOING UNNOTICED AND REWRSTMT WAS BEING RE-
+001494*                  ENTERED ON EVERY REMAINING TRANSACTION.
+001500*-----------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT TRANSACTION-FILE ASSIGN TO TRNFILE
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS WS-TRN-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  TRANSACTION-FILE
+002500     RECORD CONTAINS 80 CHARACTERS
+002600     LABEL RECORDS ARE STANDARD.
+002700 COPY TRNREC.
+002800 WORKING-STORAGE SECTION.
+002900 01  WS-TRN-STATUS               PIC X(02).
+003000     88  WS-TRN-OK                   VALUE '00'.
+003100     88  WS-TRN-EOF                  VALUE '10'.
+003200 01  WS-TRN-COUNT                PIC 9(07) COMP VALUE ZERO.
+003300 01  LK-REWRSTMT-FUNCTION        PIC X(01).
+003400     88  LK-FUNCTION-SEARCH          VALUE 'S'.
+003500     88  LK-FUNCTION-TERMINATE       VALUE 'T'.
+003600 01  LK-SEARCH-KEY               PIC X(08).
+003650 01  LK-SEARCH-MODE              PIC X(01).
+003660     88  LK-MODE-EXACT               VALUE 'E'.
+003670     88  LK-MODE-PARTIAL             VALUE 'P'.
+003700 01  LK-RESULT-CODE              PIC X(02).
+003800     88  LK-RESULT-COND1             VALUE 'C1'.
+003900     88  LK-RESULT-COND2             VALUE 'C2'.
+003950     88  LK-RESULT-OTHER             VALUE 'OT'.
+004000     88  LK-RESULT-NOTFOUND          VALUE 'NF'.
+004050 LINKAGE SECTION.
+004060 01  DRV-PARM-AREA.
+004070     05  DRV-PARM-LEN            PIC S9(04) COMP.
+004080     05  DRV-PARM-TEXT           PIC X(01).
+004100 PROCEDURE DIVISION USING DRV-PARM-AREA.
+004200*-----------------------------------------------------------
+004300* 0000-MAINLINE - OVERALL FLOW OF CONTROL.
+004400*-----------------------------------------------------------
+004500 0000-MAINLINE.
+004600     PERFORM 1000-INITIALIZE
+004700         THRU 1000-INITIALIZE-EXIT.
+004800     PERFORM 2000-PROCESS-TRANSACTIONS
+004900         THRU 2000-PROCESS-TRANSACTIONS-EXIT
+005000         UNTIL WS-TRN-EOF.
+005100     PERFORM 9000-TERMINATE
+005200         THRU 9000-TERMINATE-EXIT.
+005300     STOP RUN.
+005400*-----------------------------------------------------------
+005500* 1000-INITIALIZE - OPEN THE DAILY TRANSACTION FILE.
+005600*-----------------------------------------------------------
+005700 1000-INITIALIZE.
+005800     OPEN INPUT TRANSACTION-FILE.
+005900     IF NOT WS-TRN-OK
+006000         DISPLAY 'REWRDRV - TRANSACTION-FILE OPEN FAILED - '
+006100             'STATUS ' WS-TRN-STATUS
+006200         MOVE 16 TO RETURN-CODE
+006300         STOP RUN
+006400     END-IF.
+006420     SET LK-MODE-EXACT TO TRUE.
+006440     IF DRV-PARM-LEN > ZERO
+006460         IF DRV-PARM-TEXT = 'P'
+006480             SET LK-MODE-PARTIAL TO TRUE
+006490         END-IF
+006500     END-IF.
+006510     DISPLAY 'REWRDRV - SEARCH MODE IN EFFECT: ' LK-SEARCH-MODE.
+006520 1000-INITIALIZE-EXIT.
+006600     EXIT.
+006700*-----------------------------------------------------------
+006800* 2000-PROCESS-TRANSACTIONS - READ ONE TRANSACTION AND HAND
+006900*     ITS KEY TO REWRSTMT FOR THE SOMEDATA1 SEARCH.
+007000*-----------------------------------------------------------
+007100 2000-PROCESS-TRANSACTIONS.
+007200     READ TRANSACTION-FILE
+007300         AT END
+007400             SET WS-TRN-EOF TO TRUE
+007500             GO TO 2000-PROCESS-TRANSACTIONS-EXIT
+007600     END-READ.
+007700     ADD 1 TO WS-TRN-COUNT.
+007800     SET LK-FUNCTION-SEARCH TO TRUE.
+007900     MOVE TRN-KEY TO LK-SEARCH-KEY.
+008000     CALL 'REWRSTMT' USING LK-REWRSTMT-FUNCTION
+008100                           LK-SEARCH-KEY
+008150                           LK-SEARCH-MODE
+008200                           LK-RESULT-CODE.
+008210     IF RETURN-CODE NOT = ZERO
+008220         DISPLAY 'REWRDRV - REWRSTMT SIGNALED A FATAL '
+008230             'CONDITION - RETURN-CODE ' RETURN-CODE
+008240         CLOSE TRANSACTION-FILE
+008250         STOP RUN
+008260     END-IF.
+008300 2000-PROCESS-TRANSACTIONS-EXIT.
+008400     EXIT.
+008500*-----------------------------------------------------------
+008600* 9000-TERMINATE - DRIVE REWRSTMT'S END-OF-JOB PROCESSING
+008700*     AND CLOSE THE TRANSACTION FILE.
+008800*-----------------------------------------------------------
+008900 9000-TERMINATE.
+009000     SET LK-FUNCTION-TERMINATE TO TRUE.
+009100     CALL 'REWRSTMT' USING LK-REWRSTMT-FUNCTION
+009200                           LK-SEARCH-KEY
+009250                           LK-SEARCH-MODE
+009300                           LK-RESULT-CODE.
+009310     IF RETURN-CODE NOT = ZERO
+009320         DISPLAY 'REWRDRV - REWRSTMT SIGNALED A FATAL '
+009330             'CONDITION - RETURN-CODE ' RETURN-CODE
+009340         CLOSE TRANSACTION-FILE
+009350         STOP RUN
+009360     END-IF.
+009400     DISPLAY 'REWRDRV - TRANSACTIONS PROCESSED: ' WS-TRN-COUNT.
+009500     CLOSE TRANSACTION-FILE.
+009600 9000-TERMINATE-EXIT.
+009700     EXIT.
